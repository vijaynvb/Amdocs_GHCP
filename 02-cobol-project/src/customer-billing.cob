@@ -4,10 +4,26 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INFILE    ASSIGN TO "data/billing-input.dat"
+           SELECT INFILE    ASSIGN TO "data/billing-input.clean"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CUSTFILE  ASSIGN TO "data/customers.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTFILE-OUT ASSIGN TO "data/customers.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCFILE    ASSIGN TO "data/exception-report.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+           SELECT RPTFILE    ASSIGN TO "data/daily-billing-summary.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT AUDFILE    ASSIGN TO "data/audit-trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+           SELECT CHKFILE    ASSIGN TO "data/billing-checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHK-STATUS.
+           SELECT RATEFILE   ASSIGN TO "data/rate-schedule.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,27 +31,124 @@
        01  IN-REC           PIC X(200).
        FD  CUSTFILE.
        01  CUST-REC-FLAT    PIC X(200).
+       FD  CUSTFILE-OUT.
+       01  CUST-OUT-REC     PIC X(200).
+       FD  EXCFILE.
+       01  EXC-REC          PIC X(270).
+       FD  RPTFILE.
+       01  RPT-REC          PIC X(132).
+       FD  AUDFILE.
+       01  AUD-REC          PIC X(200).
+       FD  CHKFILE.
+       01  CHK-REC          PIC X(48).
+       FD  RATEFILE.
+       01  RATE-REC-FLAT    PIC X(200).
 
        WORKING-STORAGE SECTION.
        COPY "src/copybooks/CUSTOMER-RECORD.cbk".
+       COPY "src/copybooks/CUSTOMER-TABLE.cbk".
+       COPY "src/copybooks/RATE-SCHEDULE-RECORD.cbk".
+       COPY "src/copybooks/RATE-SCHEDULE-TABLE.cbk".
        77  WS-INFILE-EOF    PIC X VALUE 'N'.
        77  WS-CUSTFILE-EOF  PIC X VALUE 'N'.
+       77  WS-RATEFILE-EOF  PIC X VALUE 'N'.
+       77  WS-RATE-FOUND-SW PIC X VALUE 'N'.
+           88  RATE-FOUND           VALUE 'Y'.
+           88  RATE-NOT-FOUND       VALUE 'N'.
+       77  WS-USAGE-AMOUNT  PIC S9(7)V99.
+       77  WS-RATE-PER-UNIT-TXT PIC X(20).
+       77  WS-RATE-FLAT-FEE-TXT PIC X(20).
        77  WS-OUT-LINE      PIC X(200).
+       77  WS-BALANCE-EDIT  PIC -9(7).99.
+       77  WS-AMOUNT        PIC S9(7)V99.
+       77  WS-APPLIED-AMOUNT PIC S9(7)V99.
+       77  WS-PRIOR-BALANCE PIC S9(7)V99.
+       77  WS-LATE-FEE      PIC S9(7)V99.
+      * No late fee rate is specified anywhere in the customer or rate
+      * schedule records; 5% is an assumed default pending a real rate
+      * card and is called out here so it is not mistaken for a sourced
+      * figure.
+       77  WS-LATE-FEE-RATE PIC V99 VALUE .05.
+       77  WS-RUN-DATE      PIC 9(8).
+       77  WS-RUN-TIME      PIC 9(8).
+       77  WS-RUN-ID        PIC X(17).
+       77  WS-CUST-FOUND-SW PIC X VALUE 'N'.
+           88  CUST-FOUND           VALUE 'Y'.
+           88  CUST-NOT-FOUND       VALUE 'N'.
+       77  WS-EXC-REASON    PIC X(40).
+       77  WS-REVIEW-FLAG   PIC X(06) VALUE SPACES.
+       77  WS-CHK-STATUS    PIC X(02).
+       77  WS-EXC-STATUS    PIC X(02).
+       77  WS-RPT-STATUS    PIC X(02).
+       77  WS-AUD-STATUS    PIC X(02).
+       77  WS-CHECKPOINT-START PIC 9(9) VALUE 0.
+       77  WS-BILL-REC-COUNT PIC 9(9) VALUE 0.
+       77  WS-CHK-TOTAL-READ  PIC 9(9) VALUE 0.
+       77  WS-CHK-TOTAL-BILLED PIC 9(9) VALUE 0.
+       77  WS-CHK-TOTAL-EXC   PIC 9(9) VALUE 0.
        01  WS-COUNTERS.
-           05  TOTAL-READ   PIC 9(9) VALUE 0.
-           05  TOTAL-BILLED PIC 9(9) VALUE 0.
+           05  TOTAL-READ      PIC 9(9) VALUE 0.
+           05  TOTAL-BILLED    PIC 9(9) VALUE 0.
+           05  TOTAL-EXCEPTION PIC 9(9) VALUE 0.
+       01  WS-RPT-EDIT-FIELDS.
+           05  WS-RPT-ID            PIC ZZZZZ9.
+           05  WS-RPT-AMOUNT        PIC Z,ZZZ,ZZ9.99.
+           05  WS-RPT-BALANCE       PIC Z,ZZZ,ZZ9.99.
+           05  WS-RPT-TOTAL-READ    PIC ZZZZZZZZ9.
+           05  WS-RPT-TOTAL-BILLED  PIC ZZZZZZZZ9.
+       01  WS-AUD-EDIT-FIELDS.
+           05  WS-AUD-AMOUNT        PIC -(6)9.99.
+           05  WS-AUD-PRIOR-BAL     PIC -(6)9.99.
+           05  WS-AUD-NEW-BAL       PIC -(6)9.99.
 
        PROCEDURE DIVISION.
 
        MAIN-PARA.
            DISPLAY "Starting MAIN-PARA"
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           STRING WS-RUN-DATE DELIMITED BY SIZE
+                  "-"         DELIMITED BY SIZE
+                  WS-RUN-TIME DELIMITED BY SIZE
+               INTO WS-RUN-ID
+           END-STRING
            OPEN INPUT INFILE
            OPEN INPUT CUSTFILE
+           OPEN INPUT RATEFILE
+           PERFORM READ-CHECKPOINT
+           IF WS-CHECKPOINT-START = 0
+               OPEN OUTPUT EXCFILE
+               OPEN OUTPUT RPTFILE
+           ELSE
+               OPEN EXTEND EXCFILE
+               IF WS-EXC-STATUS = "35"
+                   OPEN OUTPUT EXCFILE
+               END-IF
+               OPEN EXTEND RPTFILE
+               IF WS-RPT-STATUS = "35"
+                   OPEN OUTPUT RPTFILE
+               END-IF
+           END-IF
+           OPEN EXTEND AUDFILE
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDFILE
+           END-IF
+           IF WS-CHECKPOINT-START = 0
+               PERFORM WRITE-REPORT-HEADER
+           END-IF
            PERFORM READ-CUSTOMERS
+           CLOSE CUSTFILE
+           PERFORM READ-RATE-SCHEDULE
            PERFORM PROCESS-BILLING
+           PERFORM WRITE-REPORT-FOOTER
            CLOSE INFILE
-           CLOSE CUSTFILE
+           CLOSE RATEFILE
+           CLOSE EXCFILE
+           CLOSE RPTFILE
+           CLOSE AUDFILE
+           PERFORM WRITE-CUSTOMER-MASTER
            DISPLAY "Processing complete. Total billed: " TOTAL-BILLED
+           DISPLAY "Total exceptions: " TOTAL-EXCEPTION
            GOBACK.
            .
 
@@ -49,11 +162,70 @@
                        DISPLAY "End of CUSTFILE in READ-CUSTOMERS"
                    NOT AT END
                        ADD 1 TO TOTAL-READ
-                       DISPLAY "Read customer record, TOTAL-READ: " TOTAL-READ
+                       PERFORM LOAD-CUSTOMER-TABLE-ENTRY
+                       DISPLAY "Read customer record, TOTAL-READ: "
+                               TOTAL-READ
                END-READ
            END-PERFORM
            .
 
+       LOAD-CUSTOMER-TABLE-ENTRY.
+           IF WS-CUST-COUNT >= 1000
+               DISPLAY "Customer table full at 1000 entries - "
+                   "record rejected: " CUST-REC-FLAT
+           ELSE
+               UNSTRING CUST-REC-FLAT DELIMITED BY ','
+                   INTO CUST-ID, CUST-NAME, CUST-STATUS,
+                        WS-OUT-LINE, CUST-TIER-CODE
+               END-UNSTRING
+               COMPUTE CUST-BALANCE = FUNCTION NUMVAL-C(WS-OUT-LINE)
+               ADD 1 TO WS-CUST-COUNT
+               SET WS-CUST-IDX TO WS-CUST-COUNT
+               MOVE CUST-ID       TO TBL-CUST-ID(WS-CUST-IDX)
+               MOVE CUST-NAME     TO TBL-CUST-NAME(WS-CUST-IDX)
+               MOVE CUST-STATUS   TO TBL-CUST-STATUS(WS-CUST-IDX)
+               MOVE CUST-BALANCE  TO TBL-CUST-BALANCE(WS-CUST-IDX)
+               MOVE CUST-TIER-CODE TO TBL-CUST-TIER-CODE(WS-CUST-IDX)
+           END-IF
+           .
+
+       READ-RATE-SCHEDULE.
+           MOVE 'N' TO WS-RATEFILE-EOF
+           DISPLAY "Starting READ-RATE-SCHEDULE"
+           PERFORM UNTIL WS-RATEFILE-EOF = 'Y'
+               READ RATEFILE
+                   AT END
+                       MOVE 'Y' TO WS-RATEFILE-EOF
+                       DISPLAY "End of RATEFILE in READ-RATE-SCHEDULE"
+                   NOT AT END
+                       PERFORM LOAD-RATE-TABLE-ENTRY
+                       DISPLAY "Read rate schedule record, count: "
+                               WS-RATE-COUNT
+               END-READ
+           END-PERFORM
+           .
+
+       LOAD-RATE-TABLE-ENTRY.
+           IF WS-RATE-COUNT >= 100
+               DISPLAY "Rate schedule table full at 100 entries - "
+                   "record rejected: " RATE-REC-FLAT
+           ELSE
+               UNSTRING RATE-REC-FLAT DELIMITED BY ','
+                   INTO RATE-TIER-CODE, WS-RATE-PER-UNIT-TXT,
+                        WS-RATE-FLAT-FEE-TXT
+               END-UNSTRING
+               COMPUTE RATE-PER-UNIT =
+                       FUNCTION NUMVAL-C(WS-RATE-PER-UNIT-TXT)
+               COMPUTE RATE-FLAT-FEE =
+                       FUNCTION NUMVAL-C(WS-RATE-FLAT-FEE-TXT)
+               ADD 1 TO WS-RATE-COUNT
+               SET WS-RATE-IDX TO WS-RATE-COUNT
+               MOVE RATE-TIER-CODE TO TBL-RATE-TIER-CODE(WS-RATE-IDX)
+               MOVE RATE-PER-UNIT  TO TBL-RATE-PER-UNIT(WS-RATE-IDX)
+               MOVE RATE-FLAT-FEE  TO TBL-RATE-FLAT-FEE(WS-RATE-IDX)
+           END-IF
+           .
+
        PROCESS-BILLING.
            MOVE 'N' TO WS-INFILE-EOF
            DISPLAY "Starting PROCESS-BILLING"
@@ -64,28 +236,321 @@
                        DISPLAY "End of INFILE in PROCESS-BILLING"
                    NOT AT END
                        ADD 1 TO TOTAL-READ
-                       DISPLAY "Read billing record, TOTAL-READ: " TOTAL-READ
-                       PERFORM PROCESS-RECORD
+                       ADD 1 TO WS-BILL-REC-COUNT
+                       DISPLAY "Read billing record, TOTAL-READ: "
+                               TOTAL-READ
+                       IF WS-BILL-REC-COUNT > WS-CHECKPOINT-START
+                           PERFORM PROCESS-RECORD
+                       ELSE
+                           DISPLAY "Restart: skipping already-"
+                               "processed record " WS-BILL-REC-COUNT
+                       END-IF
+                       PERFORM WRITE-CUSTOMER-MASTER
+                       PERFORM WRITE-CHECKPOINT
                END-READ
            END-PERFORM
+           MOVE 0 TO WS-BILL-REC-COUNT
+           PERFORM WRITE-CHECKPOINT
+           .
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-START
+           OPEN INPUT CHKFILE
+           IF WS-CHK-STATUS = "00"
+               READ CHKFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING CHK-REC DELIMITED BY ','
+                           INTO WS-CHECKPOINT-START, WS-CHK-TOTAL-READ,
+                                WS-CHK-TOTAL-BILLED, WS-CHK-TOTAL-EXC
+                       END-UNSTRING
+               END-READ
+               CLOSE CHKFILE
+           END-IF
+           IF WS-CHECKPOINT-START > 0
+               MOVE WS-CHK-TOTAL-READ   TO TOTAL-READ
+               MOVE WS-CHK-TOTAL-BILLED TO TOTAL-BILLED
+               MOVE WS-CHK-TOTAL-EXC    TO TOTAL-EXCEPTION
+           END-IF
+           DISPLAY "Restart checkpoint position: " WS-CHECKPOINT-START
+           .
+
+       WRITE-CHECKPOINT.
+           MOVE SPACES TO CHK-REC
+           STRING WS-BILL-REC-COUNT DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  TOTAL-READ       DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  TOTAL-BILLED     DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  TOTAL-EXCEPTION  DELIMITED BY SIZE
+               INTO CHK-REC
+           END-STRING
+           OPEN OUTPUT CHKFILE
+           WRITE CHK-REC
+           CLOSE CHKFILE
            .
 
        PROCESS-RECORD.
            DISPLAY "Processing record: " IN-REC
+           MOVE SPACES TO WS-EXC-REASON
            UNSTRING IN-REC DELIMITED BY ','
                INTO CUST-ID, WS-OUT-LINE
            END-UNSTRING
-           IF CUST-ID NOT = 0
-               PERFORM FIND-CUSTOMER
-               IF CUST-STATUS = 'A' OR CUST-STATUS = ' '
-                   COMPUTE CUST-BALANCE = CUST-BALANCE + FUNCTION NUMVAL-C(WS-OUT-LINE)
-                   ADD 1 TO TOTAL-BILLED
-                   DISPLAY "Billed customer: " CUST-ID " New balance: " CUST-BALANCE
+           IF CUST-ID = 0
+               MOVE "Zero or invalid customer ID" TO WS-EXC-REASON
+               PERFORM WRITE-EXCEPTION
+           ELSE
+               IF FUNCTION TEST-NUMVAL-C(WS-OUT-LINE) NOT = 0
+                   MOVE "Invalid or non-numeric billing amount"
+                       TO WS-EXC-REASON
+                   PERFORM WRITE-EXCEPTION
+               ELSE
+                   PERFORM FIND-CUSTOMER
+                   IF CUST-NOT-FOUND
+                       MOVE "No matching customer master record"
+                           TO WS-EXC-REASON
+                       PERFORM WRITE-EXCEPTION
+                   ELSE
+                       MOVE CUST-BALANCE TO WS-PRIOR-BALANCE
+                       MOVE SPACES TO WS-REVIEW-FLAG
+                       EVALUATE TRUE
+                           WHEN CUST-STATUS-ACTIVE
+                               PERFORM COMPUTE-TIERED-CHARGE
+                               IF RATE-NOT-FOUND
+                                   MOVE "No rate schedule for tier"
+                                       TO WS-EXC-REASON
+                                   PERFORM WRITE-EXCEPTION
+                               ELSE
+                                   MOVE WS-AMOUNT TO WS-APPLIED-AMOUNT
+                                   COMPUTE CUST-BALANCE = CUST-BALANCE +
+                                           WS-AMOUNT
+                                   MOVE CUST-BALANCE
+                                       TO TBL-CUST-BALANCE(WS-CUST-IDX)
+                                   ADD 1 TO TOTAL-BILLED
+                                   PERFORM WRITE-REPORT-DETAIL
+                                   PERFORM WRITE-AUDIT-ENTRY
+                                   DISPLAY "Billed customer: " CUST-ID
+                                           " New balance: " CUST-BALANCE
+                               END-IF
+                           WHEN CUST-STATUS-CLOSED
+                               MOVE "Closed account - billing rejected"
+                                   TO WS-EXC-REASON
+                               PERFORM WRITE-EXCEPTION
+                           WHEN CUST-STATUS-DELINQUENT
+                               PERFORM COMPUTE-TIERED-CHARGE
+                               IF RATE-NOT-FOUND
+                                   MOVE "No rate schedule for tier"
+                                       TO WS-EXC-REASON
+                                   PERFORM WRITE-EXCEPTION
+                               ELSE
+                                   COMPUTE WS-LATE-FEE =
+                                           WS-AMOUNT * WS-LATE-FEE-RATE
+                                   COMPUTE WS-APPLIED-AMOUNT =
+                                           WS-AMOUNT + WS-LATE-FEE
+                                   COMPUTE CUST-BALANCE = CUST-BALANCE +
+                                           WS-APPLIED-AMOUNT
+                                   MOVE CUST-BALANCE
+                                       TO TBL-CUST-BALANCE(WS-CUST-IDX)
+                                   ADD 1 TO TOTAL-BILLED
+                                   PERFORM WRITE-REPORT-DETAIL
+                                   PERFORM WRITE-AUDIT-ENTRY
+                                   DISPLAY "Delinquent customer "
+                                       "billed, late fee: " CUST-ID
+                                       " fee: " WS-LATE-FEE
+                               END-IF
+                           WHEN CUST-STATUS-HOLD
+                               MOVE "Account on hold - billing deferred"
+                                   TO WS-EXC-REASON
+                               PERFORM WRITE-EXCEPTION
+                           WHEN CUST-STATUS-PEND-CANCEL
+                               PERFORM COMPUTE-TIERED-CHARGE
+                               IF RATE-NOT-FOUND
+                                   MOVE "No rate schedule for tier"
+                                       TO WS-EXC-REASON
+                                   PERFORM WRITE-EXCEPTION
+                               ELSE
+                                   MOVE "REVIEW" TO WS-REVIEW-FLAG
+                                   MOVE WS-AMOUNT TO WS-APPLIED-AMOUNT
+                                   COMPUTE CUST-BALANCE = CUST-BALANCE +
+                                           WS-AMOUNT
+                                   MOVE CUST-BALANCE
+                                       TO TBL-CUST-BALANCE(WS-CUST-IDX)
+                                   ADD 1 TO TOTAL-BILLED
+                                   PERFORM WRITE-REPORT-DETAIL
+                                   PERFORM WRITE-AUDIT-ENTRY
+                                   DISPLAY "Pending-cancel customer "
+                                       "billed, flagged for review: "
+                                       CUST-ID
+                               END-IF
+                           WHEN OTHER
+                               MOVE "Unrecognized customer status"
+                                   TO WS-EXC-REASON
+                               PERFORM WRITE-EXCEPTION
+                       END-EVALUATE
+                   END-IF
                END-IF
            END-IF
            .
 
+       WRITE-EXCEPTION.
+           ADD 1 TO TOTAL-EXCEPTION
+           MOVE SPACES TO EXC-REC
+           STRING "CUST-ID="     DELIMITED BY SIZE
+                  CUST-ID        DELIMITED BY SIZE
+                  " REASON="     DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXC-REASON)
+                                 DELIMITED BY SIZE
+                  " INPUT="      DELIMITED BY SIZE
+                  FUNCTION TRIM(IN-REC)
+                                 DELIMITED BY SIZE
+               INTO EXC-REC
+               ON OVERFLOW
+                   DISPLAY "WRITE-EXCEPTION: record truncated for "
+                       "customer: " CUST-ID
+           END-STRING
+           WRITE EXC-REC
+           DISPLAY "Exception: " WS-EXC-REASON " for record: " IN-REC
+           .
+
        FIND-CUSTOMER.
            DISPLAY "Starting FIND-CUSTOMER for: " CUST-ID
-           DISPLAY "FIND-CUSTOMER logic not implemented"
+           SET CUST-NOT-FOUND TO TRUE
+           SET WS-CUST-IDX TO 1
+           SEARCH WS-CUST-ENTRY
+               AT END
+                   DISPLAY "No customer master match for: " CUST-ID
+               WHEN TBL-CUST-ID(WS-CUST-IDX) = CUST-ID
+                   SET CUST-FOUND TO TRUE
+                   MOVE TBL-CUST-NAME(WS-CUST-IDX)   TO CUST-NAME
+                   MOVE TBL-CUST-STATUS(WS-CUST-IDX) TO CUST-STATUS
+                   MOVE TBL-CUST-BALANCE(WS-CUST-IDX) TO CUST-BALANCE
+                   MOVE TBL-CUST-TIER-CODE(WS-CUST-IDX)
+                       TO CUST-TIER-CODE
+           END-SEARCH
+           .
+
+       FIND-RATE-TIER.
+           DISPLAY "Starting FIND-RATE-TIER for: " CUST-TIER-CODE
+           SET RATE-NOT-FOUND TO TRUE
+           SET WS-RATE-IDX TO 1
+           SEARCH WS-RATE-ENTRY
+               AT END
+                   DISPLAY "No rate schedule match for tier: "
+                           CUST-TIER-CODE
+               WHEN TBL-RATE-TIER-CODE(WS-RATE-IDX) = CUST-TIER-CODE
+                   SET RATE-FOUND TO TRUE
+           END-SEARCH
+           .
+
+       COMPUTE-TIERED-CHARGE.
+           COMPUTE WS-USAGE-AMOUNT = FUNCTION NUMVAL-C(WS-OUT-LINE)
+           PERFORM FIND-RATE-TIER
+           IF RATE-FOUND
+               COMPUTE WS-AMOUNT =
+                       WS-USAGE-AMOUNT * TBL-RATE-PER-UNIT(WS-RATE-IDX)
+                       + TBL-RATE-FLAT-FEE(WS-RATE-IDX)
+           END-IF
+           .
+
+       WRITE-CUSTOMER-MASTER.
+           DISPLAY "Starting WRITE-CUSTOMER-MASTER"
+           OPEN OUTPUT CUSTFILE-OUT
+           SET WS-CUST-IDX TO 1
+           PERFORM WRITE-CUSTOMER-MASTER-REC
+               UNTIL WS-CUST-IDX > WS-CUST-COUNT
+           CLOSE CUSTFILE-OUT
+           DISPLAY "Customer master rewritten, records: " WS-CUST-COUNT
+           .
+
+       WRITE-CUSTOMER-MASTER-REC.
+           MOVE TBL-CUST-BALANCE(WS-CUST-IDX) TO WS-BALANCE-EDIT
+           MOVE SPACES TO CUST-OUT-REC
+           STRING TBL-CUST-ID(WS-CUST-IDX)      DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(TBL-CUST-NAME(WS-CUST-IDX))
+                                                 DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  TBL-CUST-STATUS(WS-CUST-IDX)  DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-BALANCE-EDIT)
+                                                 DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  TBL-CUST-TIER-CODE(WS-CUST-IDX)
+                                                 DELIMITED BY SIZE
+               INTO CUST-OUT-REC
+           END-STRING
+           WRITE CUST-OUT-REC
+           SET WS-CUST-IDX UP BY 1
+           .
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO RPT-REC
+           STRING "DAILY BILLING SUMMARY REPORT" DELIMITED BY SIZE
+               INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+           MOVE SPACES TO RPT-REC
+           WRITE RPT-REC
+           MOVE SPACES TO RPT-REC
+           STRING "CUST-ID    AMOUNT APPLIED      NEW BALANCE    FLAG"
+                                              DELIMITED BY SIZE
+               INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+           .
+
+       WRITE-REPORT-DETAIL.
+           MOVE CUST-ID           TO WS-RPT-ID
+           MOVE WS-APPLIED-AMOUNT TO WS-RPT-AMOUNT
+           MOVE CUST-BALANCE TO WS-RPT-BALANCE
+           MOVE SPACES TO RPT-REC
+           STRING WS-RPT-ID       DELIMITED BY SIZE
+                  "   "           DELIMITED BY SIZE
+                  WS-RPT-AMOUNT   DELIMITED BY SIZE
+                  "   "           DELIMITED BY SIZE
+                  WS-RPT-BALANCE  DELIMITED BY SIZE
+                  "   "           DELIMITED BY SIZE
+                  WS-REVIEW-FLAG  DELIMITED BY SIZE
+               INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+           .
+
+       WRITE-REPORT-FOOTER.
+           MOVE TOTAL-READ   TO WS-RPT-TOTAL-READ
+           MOVE TOTAL-BILLED TO WS-RPT-TOTAL-BILLED
+           MOVE SPACES TO RPT-REC
+           WRITE RPT-REC
+           MOVE SPACES TO RPT-REC
+           STRING "TOTAL READ: "      DELIMITED BY SIZE
+                  WS-RPT-TOTAL-READ   DELIMITED BY SIZE
+                  "   TOTAL BILLED: " DELIMITED BY SIZE
+                  WS-RPT-TOTAL-BILLED DELIMITED BY SIZE
+               INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+           .
+
+       WRITE-AUDIT-ENTRY.
+           MOVE WS-APPLIED-AMOUNT TO WS-AUD-AMOUNT
+           MOVE WS-PRIOR-BALANCE  TO WS-AUD-PRIOR-BAL
+           MOVE CUST-BALANCE      TO WS-AUD-NEW-BAL
+           MOVE SPACES TO AUD-REC
+           STRING "RUN="            DELIMITED BY SIZE
+                  WS-RUN-ID         DELIMITED BY SIZE
+                  " CUST-ID="       DELIMITED BY SIZE
+                  CUST-ID           DELIMITED BY SIZE
+                  " AMOUNT="        DELIMITED BY SIZE
+                  WS-AUD-AMOUNT     DELIMITED BY SIZE
+                  " PRIOR-BAL="     DELIMITED BY SIZE
+                  WS-AUD-PRIOR-BAL  DELIMITED BY SIZE
+                  " NEW-BAL="       DELIMITED BY SIZE
+                  WS-AUD-NEW-BAL    DELIMITED BY SIZE
+                  " FLAG="          DELIMITED BY SIZE
+                  WS-REVIEW-FLAG    DELIMITED BY SIZE
+               INTO AUD-REC
+           END-STRING
+           WRITE AUD-REC
            .
