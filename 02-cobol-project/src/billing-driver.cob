@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BILLING-DRIVER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RAW-INFILE    ASSIGN TO "data/billing-input.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORKFILE ASSIGN TO "data/billing-input.wrk".
+           SELECT CLEAN-INFILE  ASSIGN TO "data/billing-input.clean"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTFILE      ASSIGN TO "data/customers.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AGEFILE       ASSIGN TO "data/aging-report.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVE-INFILE  ASSIGN TO "data/billing-input.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVE-OUTFILE ASSIGN DYNAMIC WS-ARCHIVE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RAW-INFILE.
+       01  RAW-REC          PIC X(200).
+       SD  SORT-WORKFILE.
+       01  SORT-REC.
+           05  SRT-CUST-ID  PIC 9(6).
+           05  SRT-LINE     PIC X(200).
+       FD  CLEAN-INFILE.
+       01  CLEAN-REC        PIC X(200).
+       FD  CUSTFILE.
+       01  AGE-CUST-REC-FLAT PIC X(200).
+       FD  AGEFILE.
+       01  AGE-REC          PIC X(132).
+       FD  ARCHIVE-INFILE.
+       01  ARCH-IN-REC      PIC X(200).
+       FD  ARCHIVE-OUTFILE.
+       01  ARCH-OUT-REC     PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       COPY "src/copybooks/CUSTOMER-RECORD.cbk".
+       77  WS-ARCHIVE-PATH  PIC X(80).
+       77  WS-RUN-DATE      PIC 9(8).
+       77  WS-SORT-EOF      PIC X VALUE 'N'.
+       77  WS-RAW-EOF       PIC X VALUE 'N'.
+       77  WS-PRIOR-CUST-ID PIC 9(6) VALUE 0.
+       77  WS-FIRST-REC-SW  PIC X VALUE 'Y'.
+       77  WS-DUP-COUNT     PIC 9(9) VALUE 0.
+       77  WS-OUT-LINE      PIC X(200).
+       77  WS-AGE-CUSTFILE-EOF PIC X VALUE 'N'.
+       77  WS-ARCH-EOF      PIC X VALUE 'N'.
+       01  WS-AGE-COUNTERS.
+           05  WS-AGE-CURRENT-COUNT PIC 9(9) VALUE 0.
+           05  WS-AGE-30-COUNT      PIC 9(9) VALUE 0.
+           05  WS-AGE-60-COUNT      PIC 9(9) VALUE 0.
+           05  WS-AGE-90-COUNT      PIC 9(9) VALUE 0.
+       01  WS-AGE-EDIT-FIELDS.
+           05  WS-AGE-ID            PIC ZZZZZ9.
+           05  WS-AGE-NAME          PIC X(20).
+           05  WS-AGE-BALANCE       PIC Z,ZZZ,ZZ9.99.
+           05  WS-AGE-BUCKET        PIC X(15).
+           05  WS-AGE-TOTAL-COUNT   PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       DRIVER-MAINLINE.
+           DISPLAY "Starting DRIVER-MAINLINE"
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM SORT-AND-DEDUPE-INPUT
+           CALL "CUSTOMER-BILLING"
+           PERFORM BUILD-AGING-REPORT
+           PERFORM ARCHIVE-BILLING-INPUT
+           DISPLAY "Driver complete. Duplicate records dropped: "
+                   WS-DUP-COUNT
+           GOBACK.
+           .
+
+       SORT-AND-DEDUPE-INPUT.
+           DISPLAY "Starting SORT-AND-DEDUPE-INPUT"
+           SORT SORT-WORKFILE ON ASCENDING KEY SRT-CUST-ID
+               INPUT PROCEDURE IS BUILD-SORT-RECORDS
+               OUTPUT PROCEDURE IS DEDUPE-SORTED-RECORDS
+           DISPLAY "Sort and dedupe complete"
+           .
+
+       BUILD-SORT-RECORDS.
+           MOVE 'N' TO WS-RAW-EOF
+           OPEN INPUT RAW-INFILE
+           PERFORM UNTIL WS-RAW-EOF = 'Y'
+               READ RAW-INFILE
+                   AT END
+                       MOVE 'Y' TO WS-RAW-EOF
+                   NOT AT END
+                       UNSTRING RAW-REC DELIMITED BY ','
+                           INTO CUST-ID, WS-OUT-LINE
+                       END-UNSTRING
+                       MOVE CUST-ID TO SRT-CUST-ID
+                       MOVE RAW-REC TO SRT-LINE
+                       RELEASE SORT-REC
+               END-READ
+           END-PERFORM
+           CLOSE RAW-INFILE
+           .
+
+       DEDUPE-SORTED-RECORDS.
+           MOVE 'N' TO WS-SORT-EOF
+           MOVE 'Y' TO WS-FIRST-REC-SW
+           MOVE 0 TO WS-PRIOR-CUST-ID
+           OPEN OUTPUT CLEAN-INFILE
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               RETURN SORT-WORKFILE
+                   AT END
+                       MOVE 'Y' TO WS-SORT-EOF
+                   NOT AT END
+                       IF WS-FIRST-REC-SW = 'Y'
+                          OR SRT-CUST-ID = 0
+                          OR SRT-CUST-ID NOT = WS-PRIOR-CUST-ID
+                           MOVE SRT-LINE TO CLEAN-REC
+                           WRITE CLEAN-REC
+                           MOVE 'N' TO WS-FIRST-REC-SW
+                           MOVE SRT-CUST-ID TO WS-PRIOR-CUST-ID
+                       ELSE
+                           ADD 1 TO WS-DUP-COUNT
+                           DISPLAY "Dropping duplicate billing record "
+                                   "for customer: " SRT-CUST-ID
+                       END-IF
+           END-PERFORM
+           CLOSE CLEAN-INFILE
+           .
+
+       BUILD-AGING-REPORT.
+           DISPLAY "Starting BUILD-AGING-REPORT"
+           OPEN INPUT CUSTFILE
+           OPEN OUTPUT AGEFILE
+           PERFORM WRITE-AGING-HEADER
+           MOVE 'N' TO WS-AGE-CUSTFILE-EOF
+           PERFORM UNTIL WS-AGE-CUSTFILE-EOF = 'Y'
+               READ CUSTFILE
+                   AT END
+                       MOVE 'Y' TO WS-AGE-CUSTFILE-EOF
+                   NOT AT END
+                       PERFORM WRITE-AGING-DETAIL
+               END-READ
+           END-PERFORM
+           PERFORM WRITE-AGING-FOOTER
+           CLOSE CUSTFILE
+           CLOSE AGEFILE
+           DISPLAY "Aging report complete"
+           .
+
+       WRITE-AGING-HEADER.
+           MOVE SPACES TO AGE-REC
+           STRING "CUSTOMER AGING REPORT" DELIMITED BY SIZE
+               INTO AGE-REC
+           END-STRING
+           WRITE AGE-REC
+           MOVE SPACES TO AGE-REC
+           WRITE AGE-REC
+           MOVE SPACES TO AGE-REC
+           STRING "CUST-ID  NAME                  BALANCE      BUCKET"
+                                              DELIMITED BY SIZE
+               INTO AGE-REC
+           END-STRING
+           WRITE AGE-REC
+           .
+
+       WRITE-AGING-DETAIL.
+           UNSTRING AGE-CUST-REC-FLAT DELIMITED BY ','
+               INTO CUST-ID, CUST-NAME, CUST-STATUS,
+                    WS-OUT-LINE, CUST-TIER-CODE
+           END-UNSTRING
+           COMPUTE CUST-BALANCE = FUNCTION NUMVAL-C(WS-OUT-LINE)
+           EVALUATE TRUE
+               WHEN CUST-BALANCE <= 500.00
+                   MOVE "CURRENT"       TO WS-AGE-BUCKET
+                   ADD 1 TO WS-AGE-CURRENT-COUNT
+               WHEN CUST-BALANCE <= 1000.00
+                   MOVE "30 DAYS"       TO WS-AGE-BUCKET
+                   ADD 1 TO WS-AGE-30-COUNT
+               WHEN CUST-BALANCE <= 2000.00
+                   MOVE "60 DAYS"       TO WS-AGE-BUCKET
+                   ADD 1 TO WS-AGE-60-COUNT
+               WHEN OTHER
+                   MOVE "90+ DAYS"      TO WS-AGE-BUCKET
+                   ADD 1 TO WS-AGE-90-COUNT
+           END-EVALUATE
+           MOVE CUST-ID      TO WS-AGE-ID
+           MOVE CUST-NAME    TO WS-AGE-NAME
+           MOVE CUST-BALANCE TO WS-AGE-BALANCE
+           MOVE SPACES TO AGE-REC
+           STRING WS-AGE-ID       DELIMITED BY SIZE
+                  "  "            DELIMITED BY SIZE
+                  WS-AGE-NAME     DELIMITED BY SIZE
+                  "  "            DELIMITED BY SIZE
+                  WS-AGE-BALANCE  DELIMITED BY SIZE
+                  "  "            DELIMITED BY SIZE
+                  WS-AGE-BUCKET   DELIMITED BY SIZE
+               INTO AGE-REC
+           END-STRING
+           WRITE AGE-REC
+           .
+
+       WRITE-AGING-FOOTER.
+           MOVE SPACES TO AGE-REC
+           WRITE AGE-REC
+           MOVE WS-AGE-CURRENT-COUNT TO WS-AGE-TOTAL-COUNT
+           MOVE SPACES TO AGE-REC
+           STRING "CURRENT:  "       DELIMITED BY SIZE
+                  WS-AGE-TOTAL-COUNT DELIMITED BY SIZE
+               INTO AGE-REC
+           END-STRING
+           WRITE AGE-REC
+           MOVE WS-AGE-30-COUNT TO WS-AGE-TOTAL-COUNT
+           MOVE SPACES TO AGE-REC
+           STRING "30 DAYS:  "       DELIMITED BY SIZE
+                  WS-AGE-TOTAL-COUNT DELIMITED BY SIZE
+               INTO AGE-REC
+           END-STRING
+           WRITE AGE-REC
+           MOVE WS-AGE-60-COUNT TO WS-AGE-TOTAL-COUNT
+           MOVE SPACES TO AGE-REC
+           STRING "60 DAYS:  "       DELIMITED BY SIZE
+                  WS-AGE-TOTAL-COUNT DELIMITED BY SIZE
+               INTO AGE-REC
+           END-STRING
+           WRITE AGE-REC
+           MOVE WS-AGE-90-COUNT TO WS-AGE-TOTAL-COUNT
+           MOVE SPACES TO AGE-REC
+           STRING "90+ DAYS: "       DELIMITED BY SIZE
+                  WS-AGE-TOTAL-COUNT DELIMITED BY SIZE
+               INTO AGE-REC
+           END-STRING
+           WRITE AGE-REC
+           .
+
+       ARCHIVE-BILLING-INPUT.
+           DISPLAY "Starting ARCHIVE-BILLING-INPUT"
+           MOVE 'N' TO WS-ARCH-EOF
+           STRING "data/archive/billing-input-" DELIMITED BY SIZE
+                  WS-RUN-DATE                    DELIMITED BY SIZE
+                  ".dat"                         DELIMITED BY SIZE
+               INTO WS-ARCHIVE-PATH
+           END-STRING
+           OPEN INPUT ARCHIVE-INFILE
+           OPEN OUTPUT ARCHIVE-OUTFILE
+           PERFORM COPY-ARCHIVE-RECORD
+               UNTIL WS-ARCH-EOF = 'Y'
+           CLOSE ARCHIVE-INFILE
+           CLOSE ARCHIVE-OUTFILE
+           DISPLAY "Archived billing input to: " WS-ARCHIVE-PATH
+           .
+
+       COPY-ARCHIVE-RECORD.
+           READ ARCHIVE-INFILE
+               AT END
+                   MOVE 'Y' TO WS-ARCH-EOF
+               NOT AT END
+                   MOVE ARCH-IN-REC TO ARCH-OUT-REC
+                   WRITE ARCH-OUT-REC
+           END-READ
+           .
